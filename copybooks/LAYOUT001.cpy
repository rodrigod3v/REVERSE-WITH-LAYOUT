@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Layout: LAYOUT001
+      * Purpose: Common person-registration record, shared by the
+      *          working-storage area and the PFCADAST master file.
+      *          A registrant may carry more than one address (home,
+      *          work, billing) and more than one phone (mobile, home,
+      *          work); WS-QTD-ENDERECOS / WS-QTD-TELEFONES say how many
+      *          of the 3 OCCURS slots below are actually in use.
+      ******************************************************************
+       01  WS-DADOS-PESSOA.
+           05  WS-CHAVE-REGISTRO        PIC 9(06).
+           05  WS-PRIMEIRO-NOME         PIC X(15).
+           05  WS-ULTIMO-NOME           PIC X(20).
+           05  WS-QTD-TELEFONES         PIC 9(01).
+           05  WS-TELEFONES OCCURS 3 TIMES INDEXED BY WS-IDX-TEL.
+               10  WS-TEL-TIPO          PIC X(08).
+               10  WS-PAIS              PIC X(02).
+               10  WS-DDD               PIC X(02).
+               10  WS-PREFIXO           PIC X(05).
+               10  WS-SUFIXO            PIC X(04).
+           05  WS-QTD-ENDERECOS         PIC 9(01).
+           05  WS-ENDERECOS OCCURS 3 TIMES INDEXED BY WS-IDX-END.
+               10  WS-END-TIPO          PIC X(08).
+               10  WS-RUA               PIC X(30).
+               10  WS-BAIRRO            PIC X(20).
+               10  WS-CIDADE            PIC X(20).
+               10  WS-UF                PIC X(02).
+               10  WS-CEP.
+                   15  WS-CEP-1         PIC X(05).
+                   15  WS-CEP-2         PIC X(03).
+           05  WS-NACIONALIDADE         PIC X(02).
+           05  WS-COD-PROFISSAO         PIC 9(02).
+      *>   Only populated when WS-NACIONALIDADE is not 'BR'.
+           05  WS-NUM-PASSAPORTE        PIC X(12).
+           05  WS-TIPO-VISTO            PIC X(10).
+           05  WS-VALIDADE-VISTO        PIC 9(08).
