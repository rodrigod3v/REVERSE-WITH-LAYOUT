@@ -1,75 +1,726 @@
-      ******************************************************************
-      * Author: RODRIGO ORLANDO
-      * Date:15/10/2022
-      * Purpose: STUDY
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-TM1                  PIC 99.
-       77 WS-TM2                  PIC 99.
-       COPY 'LAYOUT001'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            MOVE 'RODRIGO'               TO WS-PRIMEIRO-NOME
-            MOVE 'CAMPOS'                TO WS-ULTIMO-NOME
-            MOVE '5511983844405'         TO WS-TELEFONE
-            MOVE 'RUA DEZ, 03'           TO WS-RUA
-            MOVE 'SAO JOSE'              TO WS-BAIRRO
-            MOVE 'SAO PAULO'             TO WS-CIDADE
-            MOVE 'SP'                    TO WS-UF
-            MOVE '05818122'              TO WS-CEP
-            MOVE 'BR'                    TO WS-NACIONALIDADE
-            MOVE 'PEDREIRO'              TO WS-PROFISSAO
-
-           MOVE ZEROS                    TO WS-TM1
-            INSPECT FUNCTION REVERSE (WS-PRIMEIRO-NOME)
-                      TALLYING WS-TM1 FOR LEADING ' '
-
-           DISPLAY '1 - NOME COMPLETO: '  WS-PRIMEIRO-NOME
-               (1:(FUNCTION LENGTH(WS-PRIMEIRO-NOME) - WS-TM1))
-                                                 ' '
-                                                 WS-ULTIMO-NOME
-
-           DISPLAY '2 - TELEFONE: '       '+' WS-PAIS ' '
-                                          '(' WS-DDD ')'
-                                          ' ' WS-PREFIXO
-                                          '-'
-                                              WS-SUFIXO
-
-           MOVE ZEROS                    TO WS-TM1
-            INSPECT FUNCTION REVERSE (WS-RUA)
-                      TALLYING WS-TM1 FOR LEADING ' '
-
-           MOVE ZEROS                    TO WS-TM2
-            INSPECT FUNCTION REVERSE (WS-CIDADE)
-                      TALLYING WS-TM2 FOR LEADING ' '
-
-
-           DISPLAY '3 - ENDERECO: '       WS-RUA
-           (1:(FUNCTION LENGTH(WS-RUA) - WS-TM1))
-                                          ' '
-                                          WS-BAIRRO
-                                          WS-CIDADE
-            (1:(FUNCTION LENGTH(WS-CIDADE) - WS-TM2))
-                                           ' '
-                                           WS-UF
-            FUNCTION CONCATENATE('- CEP: '
-                                           WS-CEP-1
-                                           '-'
-                                           WS-CEP-2
-            )
-
-           DISPLAY '4 - NACIONALIDADE: '  WS-NACIONALIDADE
-           DISPLAY '5 - PROFISSAO: '      WS-PROFISSAO
-
-
-
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: RODRIGO ORLANDO
+      * Date:15/10/2022
+      * Purpose: STUDY
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PFCADAST ASSIGN TO 'PFCADAST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PFCADAST.
+
+           SELECT PFREJEIT ASSIGN TO 'PFREJEIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PFREJEIT.
+
+           SELECT PFETIQUE ASSIGN TO 'PFETIQUE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PFETIQUE.
+
+           SELECT PFCHECKP ASSIGN TO 'PFCHECKP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PFCHECKP.
+
+           SELECT PFAUDITO ASSIGN TO 'PFAUDITO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PFAUDITO.
+
+           SELECT PFCEPREF ASSIGN TO 'PFCEPREF.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CEP-CHAVE-CEP
+               FILE STATUS IS WS-FS-PFCEPREF.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PFCADAST
+           LABEL RECORDS ARE STANDARD.
+       01  PF-REGISTRO-CADAST.
+           05  PF-CHAVE-REGISTRO        PIC 9(06).
+           05  PF-PRIMEIRO-NOME         PIC X(15).
+           05  PF-ULTIMO-NOME           PIC X(20).
+           05  PF-QTD-TELEFONES         PIC 9(01).
+           05  PF-TELEFONES OCCURS 3 TIMES.
+               10  PF-TEL-TIPO          PIC X(08).
+               10  PF-PAIS              PIC X(02).
+               10  PF-DDD               PIC X(02).
+               10  PF-PREFIXO           PIC X(05).
+               10  PF-SUFIXO            PIC X(04).
+           05  PF-QTD-ENDERECOS         PIC 9(01).
+           05  PF-ENDERECOS OCCURS 3 TIMES.
+               10  PF-END-TIPO          PIC X(08).
+               10  PF-RUA               PIC X(30).
+               10  PF-BAIRRO            PIC X(20).
+               10  PF-CIDADE            PIC X(20).
+               10  PF-UF                PIC X(02).
+               10  PF-CEP               PIC X(08).
+           05  PF-NACIONALIDADE         PIC X(02).
+           05  PF-COD-PROFISSAO         PIC 9(02).
+           05  PF-NUM-PASSAPORTE        PIC X(12).
+           05  PF-TIPO-VISTO            PIC X(10).
+           05  PF-VALIDADE-VISTO        PIC 9(08).
+
+       FD  PFREJEIT
+           LABEL RECORDS ARE STANDARD.
+       01  REJ-REGISTRO.
+           05  REJ-CHAVE-REGISTRO       PIC 9(06).
+           05  FILLER                   PIC X(01).
+           05  REJ-PRIMEIRO-NOME        PIC X(15).
+           05  FILLER                   PIC X(01).
+           05  REJ-ULTIMO-NOME          PIC X(20).
+           05  FILLER                   PIC X(01).
+           05  REJ-CODIGO-MOTIVO        PIC X(04).
+           05  FILLER                   PIC X(01).
+           05  REJ-REFERENCIA           PIC X(08).
+           05  FILLER                   PIC X(01).
+           05  REJ-DESCRICAO-MOTIVO     PIC X(55).
+
+       FD  PFETIQUE
+           LABEL RECORDS ARE STANDARD.
+       01  ETQ-LINHA                   PIC X(50).
+
+       FD  PFCHECKP
+           LABEL RECORDS ARE STANDARD.
+       01  CKP-REGISTRO.
+           05  CKP-CHAVE-REGISTRO       PIC 9(06).
+           05  FILLER                   PIC X(01).
+           05  CKP-TOTAL-LIDOS          PIC 9(06).
+           05  FILLER                   PIC X(01).
+           05  CKP-TOTAL-REJEITADOS     PIC 9(06).
+           05  FILLER                   PIC X(01).
+           05  CKP-UF-CONTADORES.
+               10  CKP-UF-CONTADOR      PIC 9(06) OCCURS 27 TIMES.
+           05  FILLER                   PIC X(01).
+           05  CKP-PROF-CONTADORES.
+               10  CKP-PROF-CONTADOR    PIC 9(06) OCCURS 10 TIMES.
+
+       FD  PFAUDITO
+           LABEL RECORDS ARE STANDARD.
+       01  AUD-REGISTRO.
+           05  AUD-CHAVE-REGISTRO       PIC 9(06).
+           05  FILLER                   PIC X(01).
+           05  AUD-DATA-HORA            PIC X(21).
+           05  FILLER                   PIC X(01).
+           05  AUD-OPERADOR             PIC X(08).
+           05  FILLER                   PIC X(01).
+           05  AUD-CAMPO-ALTERADO       PIC X(15).
+           05  FILLER                   PIC X(01).
+           05  AUD-REGISTRO-ANTES       PIC X(404).
+           05  FILLER                   PIC X(01).
+           05  AUD-REGISTRO-DEPOIS      PIC X(404).
+
+       FD  PFCEPREF
+           LABEL RECORDS ARE STANDARD.
+       01  CEP-REGISTRO.
+           05  CEP-CHAVE-CEP            PIC X(05).
+           05  CEP-CIDADE               PIC X(20).
+           05  CEP-UF                   PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TM1                  PIC 99.
+       77  WS-TM2                  PIC 99.
+       77  WS-FS-PFCADAST          PIC X(02) VALUE '00'.
+       77  WS-FS-PFREJEIT          PIC X(02) VALUE '00'.
+       77  WS-FS-PFETIQUE          PIC X(02) VALUE '00'.
+       77  WS-FS-PFCHECKP          PIC X(02) VALUE '00'.
+       77  WS-FS-PFAUDITO          PIC X(02) VALUE '00'.
+       77  WS-FS-PFCEPREF          PIC X(02) VALUE '00'.
+       77  WS-OPERADOR-ID          PIC X(08) VALUE 'BATCH01'.
+       77  WS-AUD-CAMPO-ALTERADO   PIC X(15).
+       77  WS-AUD-REGISTRO-ANTES   PIC X(404).
+       77  WS-AUD-REGISTRO-DEPOIS  PIC X(404).
+       77  WS-EXISTE-PFCEPREF      PIC X(01) VALUE 'N'.
+           88  EXISTE-PFCEPREF                VALUE 'S'.
+       77  WS-EOF-PFCADAST         PIC X(01) VALUE 'N'.
+           88  END-OF-FILE-PFCADAST            VALUE 'S'.
+       77  WS-EOF-PFCHECKP         PIC X(01) VALUE 'N'.
+           88  END-OF-FILE-PFCHECKP            VALUE 'S'.
+       77  WS-EXISTE-CHECKPOINT    PIC X(01) VALUE 'N'.
+           88  EXISTE-CHECKPOINT-ANTERIOR      VALUE 'S'.
+       77  WS-CHAVE-RESTART        PIC 9(06) VALUE ZEROS.
+       77  WS-CHECKPOINT-INTERVAL  PIC 9(02) VALUE 2.
+       77  WS-CONTADOR-CHECKPOINT  PIC 9(02) VALUE ZEROS.
+       77  WS-REGISTRO-VALIDO      PIC X(01) VALUE 'S'.
+           88  REGISTRO-VALIDO                 VALUE 'S'.
+           88  REGISTRO-INVALIDO               VALUE 'N'.
+       77  WS-TOTAL-LIDOS          PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-REJEITADOS     PIC 9(06) VALUE ZEROS.
+       77  WS-IDX-UF               PIC 99.
+       77  WS-IDX-DDD               PIC 99.
+       77  WS-IDX-BUSCA-END        PIC 99.
+       77  WS-ACHOU-UF             PIC X(01) VALUE 'N'.
+           88  WS-ACHOU-UF-88                  VALUE 'S'.
+       77  WS-ACHOU-DDD            PIC X(01) VALUE 'N'.
+           88  WS-ACHOU-DDD-88                  VALUE 'S'.
+       77  WS-IDX-PROF             PIC 99.
+       77  WS-ACHOU-PROF           PIC X(01) VALUE 'N'.
+           88  WS-ACHOU-PROF-88                 VALUE 'S'.
+       77  WS-DESC-PROFISSAO       PIC X(20).
+
+       01  WS-TABELA-UF-VALIDAS.
+           05  FILLER               PIC X(54) VALUE
+               'ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO'.
+       01  WS-TABELA-UF-VALIDAS-R REDEFINES WS-TABELA-UF-VALIDAS.
+           05  WS-UF-VALIDA         PIC X(02) OCCURS 27 TIMES.
+
+       01  WS-TABELA-DDD-VALIDOS.
+           05  FILLER               PIC X(134) VALUE
+               '11121314151617181921222427283132333435373841424344454647
+      -'4849515354556162636465666768697173747577798182838485868788899192
+      -'93949596979899'.
+       01  WS-TABELA-DDD-VALIDOS-R REDEFINES WS-TABELA-DDD-VALIDOS.
+           05  WS-DDD-VALIDO        PIC X(02) OCCURS 67 TIMES.
+
+       01  WS-TABELA-PROFISSAO-DADOS.
+           05  FILLER          PIC X(22) VALUE '01PEDREIRO            '.
+           05  FILLER          PIC X(22) VALUE '02ENFERMEIRA          '.
+           05  FILLER          PIC X(22) VALUE '03ENGENHEIRO          '.
+           05  FILLER          PIC X(22) VALUE '04PROFESSOR           '.
+           05  FILLER          PIC X(22) VALUE '05ADVOGADO            '.
+           05  FILLER          PIC X(22) VALUE '06MEDICO              '.
+           05  FILLER          PIC X(22) VALUE '07CONTADOR            '.
+           05  FILLER          PIC X(22) VALUE '08MOTORISTA           '.
+           05  FILLER          PIC X(22) VALUE '09COZINHEIRO          '.
+           05  FILLER          PIC X(22) VALUE '10ELETRICISTA         '.
+       01  WS-TABELA-PROFISSAO-R REDEFINES WS-TABELA-PROFISSAO-DADOS.
+           05  WS-PROFISSAO-ENTRY   OCCURS 10 TIMES.
+               10  WS-PROF-CODIGO       PIC X(02).
+               10  WS-PROF-DESCRICAO    PIC X(20).
+
+      *>  Per-UF and per-profession-code counters for the req 009
+      *>  end-of-run summary, indexed in step with WS-TABELA-UF-VALIDAS
+      *>  and WS-TABELA-PROFISSAO-DADOS above.
+       01  WS-TABELA-UF-CONTADORES.
+           05  WS-UF-CONTADOR       PIC 9(06) OCCURS 27 TIMES
+                                    VALUE ZEROS.
+
+       01  WS-TABELA-PROFISSAO-CONTADORES.
+           05  WS-PROF-CONTADOR     PIC 9(06) OCCURS 10 TIMES
+                                    VALUE ZEROS.
+
+       COPY 'LAYOUT001'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 0100-RECUPERA-CHECKPOINT
+
+           OPEN INPUT PFCADAST
+           IF WS-FS-PFCADAST NOT = '00'
+               DISPLAY 'ERRO FATAL: PFCADAST NAO PODE SER ABERTO - '
+                   'FILE STATUS ' WS-FS-PFCADAST
+               STOP RUN
+           END-IF
+
+           IF EXISTE-CHECKPOINT-ANTERIOR
+               OPEN EXTEND PFREJEIT
+               OPEN EXTEND PFETIQUE
+               OPEN EXTEND PFAUDITO
+               OPEN EXTEND PFCHECKP
+           ELSE
+               OPEN OUTPUT PFREJEIT
+               OPEN OUTPUT PFETIQUE
+               OPEN OUTPUT PFAUDITO
+               OPEN OUTPUT PFCHECKP
+           END-IF
+
+      *>  PFCEPREF is reference data maintained outside this batch; if
+      *>  it hasn't been loaded yet, req006's reconciliation is skipped
+      *>  rather than reading a file whose OPEN didn't succeed.
+           OPEN INPUT PFCEPREF
+           IF WS-FS-PFCEPREF = '00'
+               MOVE 'S' TO WS-EXISTE-PFCEPREF
+           END-IF
+
+           PERFORM 1000-LE-PFCADAST
+
+           PERFORM UNTIL END-OF-FILE-PFCADAST
+               IF WS-CHAVE-REGISTRO > WS-CHAVE-RESTART
+                   ADD 1 TO WS-TOTAL-LIDOS
+                   PERFORM 1500-VALIDA-REGISTRO
+                   IF REGISTRO-VALIDO
+                       PERFORM 2000-IMPRIME-REGISTRO
+                       PERFORM 2100-IMPRIME-ETIQUETA
+                       PERFORM 1900-ACUMULA-ESTATISTICAS
+                   END-IF
+                   PERFORM 1800-GRAVA-CHECKPOINT
+               END-IF
+               PERFORM 1000-LE-PFCADAST
+           END-PERFORM
+
+           PERFORM 2200-IMPRIME-RESUMO
+
+           CLOSE PFCADAST
+           CLOSE PFREJEIT
+           CLOSE PFETIQUE
+           CLOSE PFCHECKP
+           CLOSE PFAUDITO
+           IF EXISTE-PFCEPREF
+               CLOSE PFCEPREF
+           END-IF
+
+           STOP RUN.
+
+      *>  Resumes a prior run of the nightly batch: the checkpoint file
+      *>  holds one record per WS-CHECKPOINT-INTERVAL registrants
+      *>  processed (last key handled plus the running totals at that
+      *>  point), so on restart we read it through to the last record
+      *>  written and skip every PFCADAST key up to and including it --
+      *>  PFCADAST is read in ascending WS-CHAVE-REGISTRO order, so a
+      *>  forward skip is enough; there is no indexed/relative access
+      *>  to position into it directly.
+       0100-RECUPERA-CHECKPOINT.
+
+           OPEN INPUT PFCHECKP
+           IF WS-FS-PFCHECKP = '00'
+               PERFORM UNTIL END-OF-FILE-PFCHECKP
+                   READ PFCHECKP
+                       AT END
+                           MOVE 'S' TO WS-EOF-PFCHECKP
+                       NOT AT END
+                           MOVE 'S' TO WS-EXISTE-CHECKPOINT
+                           MOVE CKP-CHAVE-REGISTRO  TO WS-CHAVE-RESTART
+                           MOVE CKP-TOTAL-LIDOS     TO WS-TOTAL-LIDOS
+                           MOVE CKP-TOTAL-REJEITADOS
+                               TO WS-TOTAL-REJEITADOS
+                           MOVE CKP-UF-CONTADORES
+                               TO WS-TABELA-UF-CONTADORES
+                           MOVE CKP-PROF-CONTADORES
+                               TO WS-TABELA-PROFISSAO-CONTADORES
+                   END-READ
+               END-PERFORM
+               CLOSE PFCHECKP
+           END-IF
+
+           .
+
+       1000-LE-PFCADAST.
+
+           READ PFCADAST INTO WS-DADOS-PESSOA
+               AT END
+                   MOVE 'S' TO WS-EOF-PFCADAST
+           END-READ.
+
+       1800-GRAVA-CHECKPOINT.
+
+           ADD 1 TO WS-CONTADOR-CHECKPOINT
+           IF WS-CONTADOR-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE SPACES                 TO CKP-REGISTRO
+               MOVE WS-CHAVE-REGISTRO      TO CKP-CHAVE-REGISTRO
+               MOVE WS-TOTAL-LIDOS         TO CKP-TOTAL-LIDOS
+               MOVE WS-TOTAL-REJEITADOS    TO CKP-TOTAL-REJEITADOS
+               MOVE WS-TABELA-UF-CONTADORES
+                   TO CKP-UF-CONTADORES
+               MOVE WS-TABELA-PROFISSAO-CONTADORES
+                   TO CKP-PROF-CONTADORES
+               WRITE CKP-REGISTRO
+               MOVE ZEROS TO WS-CONTADOR-CHECKPOINT
+           END-IF
+
+           .
+
+      *>  Accumulates the req 009 end-of-run breakdowns -- one bucket
+      *>  per UF (mailing address) and one per profession code -- for
+      *>  every registrant that made it past validation.
+       1900-ACUMULA-ESTATISTICAS.
+
+           PERFORM VARYING WS-IDX-PROF FROM 1 BY 1
+                   UNTIL WS-IDX-PROF > 10
+               IF WS-PROF-CODIGO (WS-IDX-PROF) = WS-COD-PROFISSAO
+                   ADD 1 TO WS-PROF-CONTADOR (WS-IDX-PROF)
+                   SET WS-IDX-PROF TO 11
+               END-IF
+           END-PERFORM
+
+           PERFORM 2110-LOCALIZA-ENDERECO-CORRESP
+
+           PERFORM VARYING WS-IDX-UF FROM 1 BY 1
+                   UNTIL WS-IDX-UF > 27
+               IF WS-UF-VALIDA (WS-IDX-UF) = WS-UF (WS-IDX-END)
+                   ADD 1 TO WS-UF-CONTADOR (WS-IDX-UF)
+                   SET WS-IDX-UF TO 28
+               END-IF
+           END-PERFORM
+
+           .
+
+      *>  Writes one before/after audit record for the current person
+      *>  (WS-CHAVE-REGISTRO), capturing the full WS-DADOS-PESSOA
+      *>  record on each side so compliance can see everything about
+      *>  the registrant at the time of the change, not just the
+      *>  field that triggered it. Callers load WS-AUD-CAMPO-ALTERADO
+      *>  (a short label for what changed), WS-AUD-REGISTRO-ANTES and
+      *>  WS-AUD-REGISTRO-DEPOIS before PERFORMing this, the same way
+      *>  1590-GRAVA-REJEITO's callers pre-load REJ-CODIGO-MOTIVO.
+       1700-GRAVA-AUDITORIA.
+
+           MOVE SPACES                  TO AUD-REGISTRO
+           MOVE WS-CHAVE-REGISTRO       TO AUD-CHAVE-REGISTRO
+           MOVE FUNCTION CURRENT-DATE   TO AUD-DATA-HORA
+           MOVE WS-OPERADOR-ID          TO AUD-OPERADOR
+           MOVE WS-AUD-CAMPO-ALTERADO   TO AUD-CAMPO-ALTERADO
+           MOVE WS-AUD-REGISTRO-ANTES   TO AUD-REGISTRO-ANTES
+           MOVE WS-AUD-REGISTRO-DEPOIS  TO AUD-REGISTRO-DEPOIS
+           WRITE AUD-REGISTRO
+
+           .
+
+       1500-VALIDA-REGISTRO.
+
+           MOVE 'S' TO WS-REGISTRO-VALIDO
+
+      *>  A registrant with no address on file has nowhere to mail a
+      *>  label to; reject here rather than letting 2110-LOCALIZA-
+      *>  ENDERECO-CORRESP default WS-IDX-END to an unpopulated slot.
+           IF WS-QTD-ENDERECOS = 0
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'END0' TO REJ-CODIGO-MOTIVO
+               MOVE 'REGISTRO SEM ENDERECO CADASTRADO'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+           END-IF
+
+      *>  WS-QTD-ENDERECOS/WS-QTD-TELEFONES come straight off the
+      *>  master file and feed the PERFORM VARYING bounds below, which
+      *>  only allow for the 3 OCCURS slots in LAYOUT001 -- cap them
+      *>  here so a corrupt count can't drive an out-of-bounds
+      *>  subscript in the loops that follow.
+           IF WS-QTD-ENDERECOS > 3
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'END2' TO REJ-CODIGO-MOTIVO
+               MOVE 'QTD DE ENDERECOS MAIOR QUE O LIMITE DE 3'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+               MOVE 3 TO WS-QTD-ENDERECOS
+           END-IF
+
+           IF WS-QTD-TELEFONES > 3
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'TEL2' TO REJ-CODIGO-MOTIVO
+               MOVE 'QTD DE TELEFONES MAIOR QUE O LIMITE DE 3'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+               MOVE 3 TO WS-QTD-TELEFONES
+           END-IF
+
+           PERFORM VARYING WS-IDX-END FROM 1 BY 1
+                   UNTIL WS-IDX-END > WS-QTD-ENDERECOS
+               PERFORM 1520-VALIDA-ENDERECO
+           END-PERFORM
+
+           PERFORM VARYING WS-IDX-TEL FROM 1 BY 1
+                   UNTIL WS-IDX-TEL > WS-QTD-TELEFONES
+               PERFORM 1540-VALIDA-TELEFONE
+           END-PERFORM
+
+           PERFORM 1570-VALIDA-PROFISSAO
+
+           IF WS-NACIONALIDADE NOT = 'BR'
+               PERFORM 1580-VALIDA-ESTRANGEIRO
+           END-IF
+
+           .
+
+      *>  Non-BR registrants must carry passport and visa data; BR
+      *>  registrants never fill these fields in, so they're skipped.
+       1580-VALIDA-ESTRANGEIRO.
+
+           IF WS-NUM-PASSAPORTE = SPACES
+           OR WS-TIPO-VISTO = SPACES
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'PAS1' TO REJ-CODIGO-MOTIVO
+               MOVE 'ESTRANGEIRO SEM PASSAPORTE/VISTO CADASTRADO'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+           END-IF
+
+           .
+
+      *>  Looks up WS-COD-PROFISSAO in WS-TABELA-PROFISSAO-DADOS and
+      *>  leaves the matching description in WS-DESC-PROFISSAO for
+      *>  2000-IMPRIME-REGISTRO (and, later, the req 009 by-profession
+      *>  summary) to reuse without searching the table a second time.
+       1570-VALIDA-PROFISSAO.
+
+           MOVE 'N' TO WS-ACHOU-PROF
+           MOVE SPACES TO WS-DESC-PROFISSAO
+           PERFORM VARYING WS-IDX-PROF FROM 1 BY 1
+                   UNTIL WS-IDX-PROF > 10
+               IF WS-PROF-CODIGO (WS-IDX-PROF) = WS-COD-PROFISSAO
+                   MOVE 'S' TO WS-ACHOU-PROF
+                   MOVE WS-PROF-DESCRICAO (WS-IDX-PROF)
+                       TO WS-DESC-PROFISSAO
+                   SET WS-IDX-PROF TO 11
+               END-IF
+           END-PERFORM
+           IF NOT WS-ACHOU-PROF-88
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'PRF1' TO REJ-CODIGO-MOTIVO
+               MOVE 'PROFISSAO INVALIDA - CODIGO NAO CADASTRADO'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+           END-IF
+
+           .
+
+       1520-VALIDA-ENDERECO.
+
+           IF WS-CEP-1 (WS-IDX-END) IS NOT NUMERIC
+           OR WS-CEP-2 (WS-IDX-END) IS NOT NUMERIC
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'CEP1' TO REJ-CODIGO-MOTIVO
+               MOVE WS-END-TIPO (WS-IDX-END) TO REJ-REFERENCIA
+               MOVE 'CEP INVALIDO - NAO CONTEM 8 DIGITOS NUMERICOS'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+           END-IF
+
+           MOVE 'N' TO WS-ACHOU-UF
+           PERFORM VARYING WS-IDX-UF FROM 1 BY 1
+                   UNTIL WS-IDX-UF > 27
+               IF WS-UF-VALIDA (WS-IDX-UF) = WS-UF (WS-IDX-END)
+                   MOVE 'S' TO WS-ACHOU-UF
+                   SET WS-IDX-UF TO 28
+               END-IF
+           END-PERFORM
+           IF NOT WS-ACHOU-UF-88
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'UF01' TO REJ-CODIGO-MOTIVO
+               MOVE WS-END-TIPO (WS-IDX-END) TO REJ-REFERENCIA
+               MOVE 'UF INVALIDA - NAO E UMA SIGLA DE ESTADO BRASILEIRO'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+           END-IF
+
+           IF WS-CEP-1 (WS-IDX-END) IS NUMERIC
+           AND EXISTE-PFCEPREF
+               PERFORM 1560-RECONCILIA-CEP
+           END-IF
+
+           .
+
+      *>  Looks up the address's CEP in the PFCEPREF reference file and
+      *>  corrects CIDADE/UF to the reference's value on a mismatch --
+      *>  a typo'd city or state doesn't fail the CEP/UF checks above
+      *>  (both are syntactically valid), so nothing else here would
+      *>  ever catch it. The full before/after record is audited via
+      *>  1700-GRAVA-AUDITORIA and a CEP2 entry is also written to
+      *>  PFREJEIT flagging which record was corrected, same as every
+      *>  other validation in this program -- the record itself is not
+      *>  invalidated (REGISTRO-VALIDO is left alone) since the CEP is
+      *>  taken as authoritative and can still be mailed correctly once
+      *>  fixed.
+       1560-RECONCILIA-CEP.
+
+           MOVE WS-CEP-1 (WS-IDX-END) TO CEP-CHAVE-CEP
+           READ PFCEPREF
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-AUD-CAMPO-ALTERADO
+                   IF CEP-CIDADE NOT = WS-CIDADE (WS-IDX-END)
+                   OR CEP-UF NOT = WS-UF (WS-IDX-END)
+                       MOVE WS-DADOS-PESSOA TO WS-AUD-REGISTRO-ANTES
+
+                       IF CEP-CIDADE NOT = WS-CIDADE (WS-IDX-END)
+                           MOVE CEP-CIDADE TO WS-CIDADE (WS-IDX-END)
+                           MOVE 'CIDADE' TO WS-AUD-CAMPO-ALTERADO
+                       END-IF
+                       IF CEP-UF NOT = WS-UF (WS-IDX-END)
+                           MOVE CEP-UF TO WS-UF (WS-IDX-END)
+                           IF WS-AUD-CAMPO-ALTERADO = SPACES
+                               MOVE 'UF' TO WS-AUD-CAMPO-ALTERADO
+                           ELSE
+                               MOVE 'CIDADE/UF' TO WS-AUD-CAMPO-ALTERADO
+                           END-IF
+                       END-IF
+
+                       MOVE WS-DADOS-PESSOA TO WS-AUD-REGISTRO-DEPOIS
+                       PERFORM 1700-GRAVA-AUDITORIA
+
+                       MOVE SPACES            TO REJ-REGISTRO
+                       MOVE WS-CHAVE-REGISTRO TO REJ-CHAVE-REGISTRO
+                       MOVE WS-PRIMEIRO-NOME  TO REJ-PRIMEIRO-NOME
+                       MOVE WS-ULTIMO-NOME    TO REJ-ULTIMO-NOME
+                       MOVE WS-END-TIPO (WS-IDX-END)
+                           TO REJ-REFERENCIA
+                       MOVE 'CEP2' TO REJ-CODIGO-MOTIVO
+                       MOVE 'CIDADE/UF DIVERGENTE DO CEP - CORRIGIDO'
+                           TO REJ-DESCRICAO-MOTIVO
+                       WRITE REJ-REGISTRO
+                   END-IF
+           END-READ
+
+           .
+
+       1540-VALIDA-TELEFONE.
+
+           MOVE 'N' TO WS-ACHOU-DDD
+           PERFORM VARYING WS-IDX-DDD FROM 1 BY 1
+                   UNTIL WS-IDX-DDD > 67
+               IF WS-DDD-VALIDO (WS-IDX-DDD) = WS-DDD (WS-IDX-TEL)
+                   MOVE 'S' TO WS-ACHOU-DDD
+                   SET WS-IDX-DDD TO 68
+               END-IF
+           END-PERFORM
+           IF NOT WS-ACHOU-DDD-88
+               PERFORM 1590-GRAVA-REJEITO
+               MOVE 'DDD1' TO REJ-CODIGO-MOTIVO
+               MOVE WS-TEL-TIPO (WS-IDX-TEL) TO REJ-REFERENCIA
+               MOVE 'DDD INVALIDO - NAO E UM CODIGO DE AREA EXISTENTE'
+                   TO REJ-DESCRICAO-MOTIVO
+               WRITE REJ-REGISTRO
+           END-IF
+
+           .
+
+       1590-GRAVA-REJEITO.
+
+           IF REGISTRO-VALIDO
+               ADD 1 TO WS-TOTAL-REJEITADOS
+           END-IF
+           SET REGISTRO-INVALIDO TO TRUE
+           MOVE SPACES               TO REJ-REGISTRO
+           MOVE WS-CHAVE-REGISTRO    TO REJ-CHAVE-REGISTRO
+           MOVE WS-PRIMEIRO-NOME     TO REJ-PRIMEIRO-NOME
+           MOVE WS-ULTIMO-NOME       TO REJ-ULTIMO-NOME.
+
+       2000-IMPRIME-REGISTRO.
+
+           MOVE ZEROS                    TO WS-TM1
+            INSPECT FUNCTION REVERSE (WS-PRIMEIRO-NOME)
+                      TALLYING WS-TM1 FOR LEADING ' '
+
+           DISPLAY '1 - NOME COMPLETO: '  WS-PRIMEIRO-NOME
+               (1:(FUNCTION LENGTH(WS-PRIMEIRO-NOME) - WS-TM1))
+                                                 ' '
+                                                 WS-ULTIMO-NOME
+
+           PERFORM VARYING WS-IDX-TEL FROM 1 BY 1
+                   UNTIL WS-IDX-TEL > WS-QTD-TELEFONES
+               DISPLAY '2 - TELEFONE ('
+                       FUNCTION TRIM(WS-TEL-TIPO (WS-IDX-TEL))
+                       '): '            '+' WS-PAIS (WS-IDX-TEL) ' '
+                                        '(' WS-DDD (WS-IDX-TEL) ')'
+                                        ' ' WS-PREFIXO (WS-IDX-TEL)
+                                        '-'
+                                            WS-SUFIXO (WS-IDX-TEL)
+           END-PERFORM
+
+           PERFORM VARYING WS-IDX-END FROM 1 BY 1
+                   UNTIL WS-IDX-END > WS-QTD-ENDERECOS
+
+               MOVE ZEROS                    TO WS-TM1
+                INSPECT FUNCTION REVERSE (WS-RUA (WS-IDX-END))
+                          TALLYING WS-TM1 FOR LEADING ' '
+
+               MOVE ZEROS                    TO WS-TM2
+                INSPECT FUNCTION REVERSE (WS-CIDADE (WS-IDX-END))
+                          TALLYING WS-TM2 FOR LEADING ' '
+
+               DISPLAY '3 - ENDERECO ('
+                       FUNCTION TRIM(WS-END-TIPO (WS-IDX-END))
+                       '): '            WS-RUA (WS-IDX-END)
+               (1:(FUNCTION LENGTH(WS-RUA (WS-IDX-END)) - WS-TM1))
+                                              ' '
+                                              WS-BAIRRO (WS-IDX-END)
+                                              WS-CIDADE (WS-IDX-END)
+                (1:(FUNCTION LENGTH(WS-CIDADE (WS-IDX-END)) - WS-TM2))
+                                               ' '
+                                               WS-UF (WS-IDX-END)
+                FUNCTION CONCATENATE('- CEP: '
+                                               WS-CEP-1 (WS-IDX-END)
+                                               '-'
+                                               WS-CEP-2 (WS-IDX-END)
+                )
+           END-PERFORM
+
+           DISPLAY '4 - NACIONALIDADE: '  WS-NACIONALIDADE
+           IF WS-NACIONALIDADE NOT = 'BR'
+               DISPLAY '    PASSAPORTE: '     WS-NUM-PASSAPORTE
+                                              ' VISTO: ' WS-TIPO-VISTO
+                                              ' VALIDADE: '
+                                              WS-VALIDADE-VISTO
+           END-IF
+           DISPLAY '5 - PROFISSAO: '      WS-COD-PROFISSAO
+                                           ' - ' WS-DESC-PROFISSAO
+
+           .
+
+       2100-IMPRIME-ETIQUETA.
+
+           PERFORM 2110-LOCALIZA-ENDERECO-CORRESP
+
+           MOVE SPACES TO ETQ-LINHA
+           STRING FUNCTION TRIM(WS-PRIMEIRO-NOME) ' '
+                  FUNCTION TRIM(WS-ULTIMO-NOME)
+                  DELIMITED BY SIZE INTO ETQ-LINHA
+           WRITE ETQ-LINHA AFTER ADVANCING PAGE
+
+           MOVE SPACES TO ETQ-LINHA
+           STRING FUNCTION TRIM(WS-RUA (WS-IDX-END))
+                  DELIMITED BY SIZE INTO ETQ-LINHA
+           WRITE ETQ-LINHA AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO ETQ-LINHA
+           STRING FUNCTION TRIM(WS-BAIRRO (WS-IDX-END)) ' '
+                  FUNCTION TRIM(WS-CIDADE (WS-IDX-END)) '/'
+                  WS-UF (WS-IDX-END)
+                  DELIMITED BY SIZE INTO ETQ-LINHA
+           WRITE ETQ-LINHA AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO ETQ-LINHA
+           STRING WS-CEP-1 (WS-IDX-END) '-' WS-CEP-2 (WS-IDX-END)
+                  DELIMITED BY SIZE INTO ETQ-LINHA
+           WRITE ETQ-LINHA AFTER ADVANCING 1 LINE
+
+           .
+
+      *>  Mailing labels go to the HOME address; if the registrant has
+      *>  none on file, the first address occurrence is used instead.
+       2110-LOCALIZA-ENDERECO-CORRESP.
+
+           SET WS-IDX-END TO 1
+           PERFORM VARYING WS-IDX-BUSCA-END FROM 1 BY 1
+                   UNTIL WS-IDX-BUSCA-END > WS-QTD-ENDERECOS
+               IF WS-END-TIPO (WS-IDX-BUSCA-END) = 'HOME'
+                   SET WS-IDX-END TO WS-IDX-BUSCA-END
+               END-IF
+           END-PERFORM
+
+           .
+
+      *>  Prints the req 009 end-of-run control totals: records read,
+      *>  records rejected, and the per-UF / per-profession-code
+      *>  breakdowns accumulated in 1900-ACUMULA-ESTATISTICAS.
+       2200-IMPRIME-RESUMO.
+
+           DISPLAY ' '
+           DISPLAY '===== RESUMO DO PROCESSAMENTO ====='
+           DISPLAY 'TOTAL DE REGISTROS LIDOS     : ' WS-TOTAL-LIDOS
+           DISPLAY 'TOTAL DE REGISTROS REJEITADOS: ' WS-TOTAL-REJEITADOS
+           DISPLAY ' '
+           DISPLAY '--- REGISTROS VALIDOS POR UF ---'
+           PERFORM VARYING WS-IDX-UF FROM 1 BY 1
+                   UNTIL WS-IDX-UF > 27
+               IF WS-UF-CONTADOR (WS-IDX-UF) > 0
+                   DISPLAY WS-UF-VALIDA (WS-IDX-UF) ': '
+                           WS-UF-CONTADOR (WS-IDX-UF)
+               END-IF
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY '--- REGISTROS VALIDOS POR PROFISSAO ---'
+           PERFORM VARYING WS-IDX-PROF FROM 1 BY 1
+                   UNTIL WS-IDX-PROF > 10
+               IF WS-PROF-CONTADOR (WS-IDX-PROF) > 0
+                   DISPLAY WS-PROF-CODIGO (WS-IDX-PROF) ' - '
+                           WS-PROF-DESCRICAO (WS-IDX-PROF) ': '
+                           WS-PROF-CONTADOR (WS-IDX-PROF)
+               END-IF
+           END-PERFORM
+
+           .
+       END PROGRAM YOUR-PROGRAM-NAME.
